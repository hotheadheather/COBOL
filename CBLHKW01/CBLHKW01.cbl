@@ -2,26 +2,84 @@
       *THIS PROGRAM CREATES PIZZA SALES REPORTS
        PROGRAM-ID. CBLHKW01.
        AUTHOR. Heather Whittlesey.
-      
+
 
        ENVIRONMENT DIVISION.
-           SELECT PIZZA-SALES
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PIZZA-SALES-RAW
                ASSIGN TO 'C:\COBOLWI19\CBLPIZZA.DAT'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK
+               ASSIGN TO 'SORTWK1'.
+           SELECT PIZZA-SALES
+               ASSIGN TO 'C:\COBOLWI19\CBLPIZZA.SRT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOLWI19\PIZZARPT.PRT'
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIZZA-ITEM-MASTER
+               ASSIGN TO 'C:\COBOLWI19\PZITMMST.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIZZA-CSV
+               ASSIGN TO 'C:\COBOLWI19\CBLPIZZA.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIZZA-TREND-HIST
+               ASSIGN TO 'C:\COBOLWI19\PZTREND.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIZZA-PRICE-HIST
+               ASSIGN TO 'C:\COBOLWI19\PZPRICE.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PIZZA-CHECKPOINT
+               ASSIGN TO 'C:\COBOLWI19\PZCKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CK-FILE-STATUS.
+           SELECT PIZZA-MOVER-CKPT
+               ASSIGN TO 'C:\COBOLWI19\PZMVCKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS MV-CKPT-FILE-STATUS.
+           SELECT PIZZA-PRICE-EXCEPT-CKPT
+               ASSIGN TO 'C:\COBOLWI19\PZPXCKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS PX-CKPT-FILE-STATUS.
+           SELECT PIZZA-PRICE-HIST-CKPT
+               ASSIGN TO 'C:\COBOLWI19\PZPHCKPT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS PH-CKPT-FILE-STATUS.
 
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PIZZA-SALES-RAW
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PIZZA-RAW-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 PIZZA-RAW-REC             PIC X(53).
+
+       SD  SORT-WORK
+           DATA RECORD IS SD-PIZZA-REC
+           RECORD CONTAINS 53 CHARACTERS.
+
+       01 SD-PIZZA-REC.
+         05 SD-PIZZA-STORE-NO    PIC X(4).
+         05 SD-PIZZA-ITEM-NO     PIC X(6).
+         05 SD-PIZZA-CUR-DATE.
+           10  SD-PIZZA-CUR-YY    PIC 9(4).
+           10  SD-PIZZA-CUR-MM    PIC 99.
+           10  SD-PIZZA-CUR-DD    PIC 99.
+         05 SD-PIZZA-PRICE       PIC 99V99.
+         05 SD-PIZZA-CUR-QTY     PIC 9(5).
+         05 SD-PIZZA-PREV-QTY    PIC 9(5).
+
        FD PIZZA-SALES
            LABEL RECORD IS STANDARD
            DATA RECORD IS PIZZA-REC
-           RECORD CONTAINS 49 CHARACTERS.
+           RECORD CONTAINS 53 CHARACTERS.
 
 
        01 I-PIZZA-REC.
+         05 I-PIZZA-STORE-NO    PIC X(4).
          05 I-PIZZA-ITEM-NO      PIC X(6).
          05 I-PIZZA-CUR-DATE.
            10  I-PIZZA-CUR-YY    PIC 9(4).
@@ -40,6 +98,92 @@
 
        01 PRTLINE              PIC X(132).
 
+       FD  PIZZA-ITEM-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS M-ITEM-REC
+           RECORD CONTAINS 36 CHARACTERS.
+
+       01 M-ITEM-REC.
+           05 M-ITEM-NO           PIC X(6).
+           05 M-ITEM-DESC         PIC X(18).
+           05 M-ITEM-CATEGORY     PIC X(12).
+
+       FD  PIZZA-CSV
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-REC.
+
+       01 CSV-REC                 PIC X(100).
+
+       FD  PIZZA-TREND-HIST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS H-TREND-REC
+           RECORD CONTAINS 36 CHARACTERS.
+
+       01 H-TREND-REC.
+           05 H-TREND-ITEM-NO     PIC X(6).
+           05 H-TREND-QTY-HIST    OCCURS 6 TIMES PIC 9(5).
+
+       FD  PIZZA-PRICE-HIST
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS P-PRICE-REC
+           RECORD CONTAINS 10 CHARACTERS.
+
+       01 P-PRICE-REC.
+           05 P-PRICE-ITEM-NO     PIC X(6).
+           05 P-PRICE-AMT         PIC 99V99.
+
+       FD  PIZZA-CHECKPOINT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CK-FILE-REC
+           RECORD CONTAINS 67 CHARACTERS.
+
+       01 CK-FILE-REC.
+           05 CK-FILE-STORE-NO        PIC X(4).
+           05 CK-FILE-ITEM-NO         PIC X(6).
+           05 CK-FILE-DATE.
+               10 CK-FILE-YY          PIC 9(4).
+               10 CK-FILE-MM          PIC 99.
+               10 CK-FILE-DD          PIC 99.
+           05 CK-FILE-SALES-TOTAL     PIC 9(8)V99.
+           05 CK-FILE-PAGE-CTR        PIC 99.
+           05 CK-FILE-STORE-NUM-SALES   PIC 9(5).
+           05 CK-FILE-STORE-TOTAL-SALES PIC 9(8)V99.
+           05 CK-FILE-STORE-INC-DEC     PIC S9(7).
+           05 CK-FILE-STORE-PREV-QTY    PIC 9(7).
+           05 CK-FILE-STORE-REG-SALES   PIC 9(5).
+           05 CK-FILE-BANNER-PRINTED    PIC X(3).
+
+       FD  PIZZA-MOVER-CKPT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS MV-CKPT-REC
+           RECORD CONTAINS 33 CHARACTERS.
+
+       01 MV-CKPT-REC.
+           05 MV-CKPT-STORE-NO    PIC X(4).
+           05 MV-CKPT-ITEM-NO     PIC X(6).
+           05 MV-CKPT-ITEM-DESC   PIC X(18).
+           05 MV-CKPT-PERCENT     PIC S999V99.
+
+       FD  PIZZA-PRICE-EXCEPT-CKPT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PX-CKPT-REC
+           RECORD CONTAINS 32 CHARACTERS.
+
+       01 PX-CKPT-REC.
+           05 PX-CKPT-ITEM-NO        PIC X(6).
+           05 PX-CKPT-ITEM-DESC      PIC X(18).
+           05 PX-CKPT-PRIOR-PRICE    PIC 99V99.
+           05 PX-CKPT-CURRENT-PRICE  PIC 99V99.
+
+       FD  PIZZA-PRICE-HIST-CKPT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PH-CKPT-REC
+           RECORD CONTAINS 10 CHARACTERS.
+
+       01 PH-CKPT-REC.
+           05 PH-CKPT-ITEM-NO     PIC X(6).
+           05 PH-CKPT-PRICE       PIC 99V99.
+
 
 
 
@@ -49,8 +193,138 @@
            05 MORE-RECS          PIC X(3)       VALUE 'YES'.
            05 PAGE-CTR           PIC 99         VALUE 0.
            05 SALES-CTR          PIC 9(3)       VALUE 0.
-           05 C-TOTAL-SALES-TOTAL PIC 9(8)V99.
+           05 C-TOTAL-SALES-TOTAL PIC 9(8)V99   VALUE 0.
+
+       01 CALC-FIELDS.
+           05 C-SALES-INC-DEC     PIC S9(5)     VALUE 0.
+           05 C-PERCENT-INC-DEC   PIC S999V99   VALUE 0.
+           05 C-PERCENT-INC-DEC-ED PIC -999.99.
+           05 C-TOTAL-SALES       PIC 9(8)V99   VALUE 0.
+           05 C-TREND-IND         PIC X(4)      VALUE SPACES.
+           05 C-PRICE-CHANGED     PIC X(3)      VALUE 'NO'.
+           05 C-PRIOR-PRICE       PIC 99V99     VALUE 0.
+           05 C-TREND-FIRST-HALF  PIC S9(6)     VALUE 0.
+           05 C-TREND-SECOND-HALF PIC S9(6)     VALUE 0.
+
+       01 CSV-EDIT-FIELDS.
+           05 CSV-PRIOR-QTY-ED    PIC ZZZZ9.
+           05 CSV-CUR-QTY-ED      PIC ZZZZ9.
+           05 CSV-INC-DEC-ED      PIC -9999.
+           05 CSV-TOTAL-SALES-ED  PIC ZZZZZZZ9.99.
+
+       01 STORE-BREAK-FIELDS.
+           05 S-PREV-STORE-NO     PIC X(4)      VALUE SPACES.
+           05 C-STORE-NUM-SALES   PIC 9(5)      VALUE 0.
+           05 C-STORE-TOTAL-SALES PIC 9(8)V99   VALUE 0.
+           05 C-STORE-INC-DEC-TOTAL PIC S9(7)   VALUE 0.
+           05 C-STORE-PREV-QTY-TOTAL PIC 9(7)   VALUE 0.
+           05 C-STORE-REG-NUM-SALES PIC 9(5)    VALUE 0.
+           05 NI-BANNER-PRINTED   PIC X(3)      VALUE 'NO'.
+
+       01 CURRENT-DATE-AND-TIME.
+           05 CURRENT-YEAR         PIC 9(4).
+           05 CURRENT-MONTH        PIC 99.
+           05 CURRENT-DAY          PIC 99.
+           05 FILLER               PIC X(15).
 
+       01 RUN-PARMS.
+           05 PARM-STRING          PIC X(30)    VALUE SPACES.
+           05 PARM-START-RAW       PIC X(8).
+           05 PARM-END-RAW         PIC X(8).
+           05 PARM-RESTART-RAW     PIC X(8).
+           05 USE-DATE-RANGE       PIC X(3)     VALUE 'NO'.
+           05 DATE-IN-RANGE        PIC X(3)     VALUE 'NO'.
+           05 RESTART-OPT          PIC X(3)     VALUE 'NO'.
+           05 PARM-START-DATE.
+               10 PARM-START-YY    PIC 9(4).
+               10 PARM-START-MM    PIC 99.
+               10 PARM-START-DD    PIC 99.
+           05 PARM-END-DATE.
+               10 PARM-END-YY      PIC 9(4).
+               10 PARM-END-MM      PIC 99.
+               10 PARM-END-DD      PIC 99.
+
+       01 ITEM-MASTER-TABLE.
+           05 IM-EOF               PIC X(3)     VALUE 'NO'.
+           05 IM-COUNT             PIC 9(4)     VALUE 0.
+           05 IM-ENTRY OCCURS 500 TIMES
+                   INDEXED BY IM-IDX.
+               10 IM-ITEM-NO       PIC X(6).
+               10 IM-ITEM-DESC     PIC X(18).
+               10 IM-ITEM-CATEGORY PIC X(12).
+
+       01 TREND-HIST-TABLE.
+           05 TR-EOF                PIC X(3)     VALUE 'NO'.
+           05 TR-COUNT               PIC 9(4)     VALUE 0.
+           05 TR-ENTRY OCCURS 500 TIMES
+                   INDEXED BY TR-IDX.
+               10 TR-ITEM-NO         PIC X(6).
+               10 TR-QTY-HIST        OCCURS 6 TIMES PIC 9(5).
+
+       01 CHECKPOINT-FIELDS.
+           05 CK-FILE-STATUS           PIC XX       VALUE SPACES.
+           05 MV-CKPT-FILE-STATUS      PIC XX       VALUE SPACES.
+           05 PX-CKPT-FILE-STATUS      PIC XX       VALUE SPACES.
+           05 MV-CKPT-EOF               PIC X(3)     VALUE 'NO'.
+           05 PX-CKPT-EOF               PIC X(3)     VALUE 'NO'.
+           05 PH-CKPT-FILE-STATUS      PIC XX       VALUE SPACES.
+           05 PH-CKPT-EOF               PIC X(3)     VALUE 'NO'.
+           05 CK-INTERVAL              PIC 9(4)     VALUE 50.
+           05 CK-SINCE-CKPT            PIC 9(4)     VALUE 0.
+           05 RESTART-MATCHED          PIC X(3)     VALUE 'NO'.
+           05 CK-SAVED-STORE-NO        PIC X(4).
+           05 CK-SAVED-ITEM-NO         PIC X(6).
+           05 CK-SAVED-DATE.
+               10 CK-SAVED-YY          PIC 9(4).
+               10 CK-SAVED-MM          PIC 99.
+               10 CK-SAVED-DD          PIC 99.
+           05 CK-SAVED-SALES-TOTAL     PIC 9(8)V99.
+           05 CK-SAVED-PAGE-CTR        PIC 99.
+           05 CK-SAVED-STORE-NUM-SALES   PIC 9(5).
+           05 CK-SAVED-STORE-TOTAL-SALES PIC 9(8)V99.
+           05 CK-SAVED-STORE-INC-DEC     PIC S9(7).
+           05 CK-SAVED-STORE-PREV-QTY    PIC 9(7).
+           05 CK-SAVED-STORE-REG-SALES   PIC 9(5).
+           05 CK-SAVED-BANNER-PRINTED    PIC X(3).
+
+       01 PRICE-HIST-TABLE.
+           05 PH-EOF                PIC X(3)     VALUE 'NO'.
+           05 PH-COUNT              PIC 9(4)     VALUE 0.
+           05 PH-ENTRY OCCURS 500 TIMES
+                   INDEXED BY PH-IDX.
+               10 PH-ITEM-NO         PIC X(6).
+               10 PH-PRICE           PIC 99V99.
+
+       01 PRICE-EXCEPT-TABLE.
+           05 PX-COUNT              PIC 9(5)      VALUE 0.
+           05 PX-ENTRY OCCURS 500 TIMES
+                   INDEXED BY PX-IDX.
+               10 PX-ITEM-NO         PIC X(6).
+               10 PX-ITEM-DESC       PIC X(18).
+               10 PX-PRIOR-PRICE-T   PIC 99V99.
+               10 PX-CURRENT-PRICE-T PIC 99V99.
+
+       01 MOVER-TABLE.
+           05 MV-COUNT              PIC 9(5)      VALUE 0.
+           05 MV-RANK-CTR            PIC 99        VALUE 0.
+           05 MV-BEST-IDX            PIC 9(5)      VALUE 0.
+           05 MV-BEST-PERCENT        PIC S999V99   VALUE -999.99.
+           05 MV-WORST-IDX           PIC 9(5)      VALUE 0.
+           05 MV-WORST-PERCENT       PIC S999V99   VALUE 999.99.
+           05 MV-CUR-STORE           PIC X(4)      VALUE SPACES.
+           05 MV-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY MV-IDX.
+               10 MV-STORE-NO       PIC X(4).
+               10 MV-ITEM-NO        PIC X(6).
+               10 MV-ITEM-DESC      PIC X(18).
+               10 MV-PERCENT        PIC S999V99.
+               10 MV-USED-HI        PIC X(1)      VALUE 'N'.
+               10 MV-USED-LO        PIC X(1)      VALUE 'N'.
+
+       01 MOVER-STORE-LIST.
+           05 SL-COUNT               PIC 9(3)      VALUE 0.
+           05 SL-ENTRY OCCURS 50 TIMES
+                   INDEXED BY SL-IDX     PIC X(4).
 
        01 TITLE-LINE.
            05 FILLER             PIC X(6)       VALUE 'DATE'.
@@ -60,7 +334,18 @@
                10 TITLE-DAY      PIC XX.
                10 FILLER         PIC X          VALUE '/'.
                10 TITLE-YEAR     PIC X(4).
-           05 FILLER             PIC X(36)      VALUE SPACES.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(6)       VALUE 'STORE'.
+           05 TITLE-STORE        PIC X(4).
+           05 FILLER             PIC X(5)       VALUE SPACES.
+           05 TITLE-THRU         PIC X(4)       VALUE SPACES.
+           05 TITLE-END-DATE.
+               10 TITLE-END-MONTH PIC XX.
+               10 FILLER         PIC X          VALUE '/'.
+               10 TITLE-END-DAY   PIC XX.
+               10 FILLER         PIC X          VALUE '/'.
+               10 TITLE-END-YEAR  PIC X(4).
+           05 FILLER             PIC X(1)       VALUE SPACES.
            05 FILLER             PIC X(26)
                VALUE 'WHITTLESEY S PIZZA REPORT'.
            05 FILLER             PIC X(45)      VALUE SPACES.
@@ -70,6 +355,7 @@
            05 FILLER               PIC X(6)       VALUE SPACES.
            05 FILLER               PIC X(4)       VALUE 'ITEM'.
            05 FILLER               PIC X(23)      VALUE SPACES.
+           05 FILLER               PIC X(20)      VALUE SPACES.
            05 FILLER               PIC X(5)       VALUE 'PRIOR'.
            05 FILLER               PIC X(7)       VALUE SPACES.
            05 FILLER               PIC X(7)       VALUE 'CURRENT'.
@@ -85,6 +371,8 @@
            05 FILLER               PIC X(4)      VALUE SPACES.
            05 FILLER               PIC X(6)      VALUE 'NUMBER'.
            05 FILLER               PIC X(4)      VALUE SPACES.
+           05 FILLER               PIC X(11)     VALUE 'DESCRIPTION'.
+           05 FILLER               PIC X(5)      VALUE SPACES.
            05 FILLER               PIC X(10)     VALUE 'SALES DATE'.
            05 FILLER               PIC X(9)      VALUE SPACES.
            05 FILLER               PIC X(3)      VALUE 'QTY'.
@@ -96,33 +384,123 @@
            05 FILLER               PIC X(10)     VALUE 'PERCENTAGE'.
            05 FILLER               PIC X(8)      VALUE SPACES.
            05 FILLER               PIC X(5)      VALUE 'PRICE'.
-           05 FILLER               PIC X(10)     VALUE SPACES.
+           05 FILLER               PIC X(3)      VALUE SPACES.
+           05 FILLER               PIC X(5)      VALUE 'TREND'.
+
 
-         
-     
 
        01 DETAIL-LINE.
            05 D-ITEMNUMBER       PIC X(6).
            05 FILLER             PIC X(4).
+           05 D-ITEMDESC         PIC X(18).
+           05 FILLER             PIC X(2).
            05 D-SALES-DATE       PIC X(10).
            05 FILLER             PIC X(7).
            05 D-PRIOR-QTY        PIC X(6).
            05 FILLER             PIC X(8).
            05 D-CURRENT-QTY      PIC X(6).
-           05 FILLER             PIC X(12).
+           05 FILLER             PIC X(3).
            05 D-INC-DEC-AMT      PIC X(6).
-           05 FILLER             PIC X(15).
-           05 D-INC-DEC-PERCENT  PIC X(5).
-           05 FILLER             PIC X(10).
+           05 FILLER             PIC X(5).
+           05 D-INC-DEC-PERCENT  PIC X(7).
+           05 FILLER             PIC X(1).
            05 D-SALE-PRICE       PIC $ZZZ.99.
-           05 FILLER             PIC X(7).
+           05 FILLER             PIC X(3).
            05 D-TOTAL-SALES      PIC $$$,$$$,$$$.99.
-           05 FILLER             PIC X(6).
+           05 FILLER             PIC X(2).
+           05 D-TREND-IND        PIC X(4).
+           05 D-PRICE-FLAG       PIC X(13).
+
+       01 NEW-ITEM-BANNER.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(22)      VALUE
+                       'NEW ITEMS THIS PERIOD'.
+           05 FILLER             PIC X(104)     VALUE SPACES.
+
+       01 NEW-ITEM-LINE.
+           05 NI-ITEMNUMBER      PIC X(6).
+           05 FILLER             PIC X(4).
+           05 NI-ITEMDESC        PIC X(18).
+           05 FILLER             PIC X(2).
+           05 NI-SALES-DATE      PIC X(10).
+           05 FILLER             PIC X(7).
+           05 NI-CURRENT-QTY     PIC X(6).
+           05 FILLER             PIC X(8).
+           05 NI-SALE-PRICE      PIC $ZZZ.99.
+           05 FILLER             PIC X(7).
+           05 NI-TOTAL-SALES     PIC $$$,$$$,$$$.99.
+           05 FILLER             PIC X(30).
+           05 NI-PRICE-FLAG      PIC X(13).
+
+       01 PRICE-EXCEPT-TITLE.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(23)      VALUE
+                       'PRICE CHANGE EXCEPTIONS'.
+           05 FILLER             PIC X(103)     VALUE SPACES.
+
+       01 PRICE-EXCEPT-HEADING.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(4)       VALUE 'ITEM'.
+           05 FILLER             PIC X(13)      VALUE SPACES.
+           05 FILLER             PIC X(11)      VALUE 'DESCRIPTION'.
+           05 FILLER             PIC X(9)       VALUE SPACES.
+           05 FILLER             PIC X(10)      VALUE 'PRIOR'.
+           05 FILLER             PIC X(5)       VALUE SPACES.
+           05 FILLER             PIC X(10)      VALUE 'CURRENT'.
+           05 FILLER             PIC X(64)      VALUE SPACES.
+
+       01 PRICE-EXCEPT-LINE.
+           05 PX-ITEMNUMBER      PIC X(6).
+           05 FILLER             PIC X(17).
+           05 PX-ITEMDESC        PIC X(18).
+           05 FILLER             PIC X(5).
+           05 PX-PRIOR-PRICE     PIC $ZZZ.99.
+           05 FILLER             PIC X(8).
+           05 PX-CURRENT-PRICE   PIC $ZZZ.99.
+           05 FILLER             PIC X(64).
+
+       01 MOVERS-TITLE-LINE.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(35)      VALUE
+                       'TOP/BOTTOM MOVERS SUMMARY'.
+           05 FILLER             PIC X(10)      VALUE SPACES.
+           05 FILLER             PIC X(6)       VALUE 'STORE'.
+           05 MOVERS-TITLE-STORE PIC X(4)       VALUE SPACES.
+           05 FILLER             PIC X(71)      VALUE SPACES.
+
+       01 MOVERS-SECTION-LINE.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 MOVERS-SECTION-TITLE PIC X(20).
+           05 FILLER             PIC X(106)     VALUE SPACES.
+
+       01 MOVERS-COL-HEADING.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(4)       VALUE 'RANK'.
+           05 FILLER             PIC X(4)       VALUE SPACES.
+           05 FILLER             PIC X(4)       VALUE 'ITEM'.
+           05 FILLER             PIC X(4)       VALUE SPACES.
+           05 FILLER             PIC X(11)      VALUE 'DESCRIPTION'.
+           05 FILLER             PIC X(7)       VALUE SPACES.
+           05 FILLER             PIC X(10)      VALUE 'INCR/DECR'.
+           05 FILLER             PIC X(82)      VALUE SPACES.
+
+       01 MOVER-LINE.
+           05 MV-RANK-OUT        PIC Z9.
+           05 FILLER             PIC X(4).
+           05 MV-ITEMNO-OUT      PIC X(6).
+           05 FILLER             PIC X(4).
+           05 MV-ITEMDESC-OUT    PIC X(18).
+           05 FILLER             PIC X(4).
+           05 MV-PERCENT-OUT     PIC -999.99.
+           05 FILLER             PIC X(87).
 
        01 TOTAL-LINE.
-           05 FILLER             PIC X(44).
+           05 FILLER             PIC X(6).
+           05 FILLER             PIC X(6)       VALUE 'STORE'.
+           05 TOTAL-STORE-NO     PIC X(4).
+           05 FILLER             PIC X(28).
            05 GRAND-TOTALS       PIC X(13) VALUE
-                       'GRAND TOTALS:  '.
+                       'GRAND TOTALS:'.
            05 FILLER             PIC X(2).
            05 TOTAL-COUNT        PIC Z,ZZZ,ZZ9.
            05 FILLER             PIC X(62) VALUE SPACES.
@@ -130,15 +508,26 @@
        01 AVG-INC-DEC-AMT.
            05 FILLER             PIC X(25).
            05 AVG-DEC-AMT        PIC X(33) VALUE
-               'AVERAGE INCREASE/DECREASE AMOUNT:  '.
+               'AVERAGE INCREASE/DECREASE AMOUNT:'.
            05 FILLER             PIC X(5).
-           05 TOTAL-AVG-AMT      PIC ZZ,ZZ9.
-           05 FILLER             PIC X(62) VALUE SPACES.
+           05 TOTAL-AVG-AMT      PIC -Z,ZZ9.
+           05 FILLER             PIC X(63) VALUE SPACES.
 
        01 AVG-INC-DEC-PERCENT.
-           05 FILLER             PIC X(21).
-           05 TOTAL-AVG-PERCENT  PIC X(4).
-           05 FILLER             PIC X(60).
+           05 FILLER             PIC X(25).
+           05 FILLER             PIC X(37) VALUE
+               'AVERAGE INCREASE/DECREASE PERCENTAGE:'.
+           05 FILLER             PIC X(2).
+           05 TOTAL-AVG-PERCENT  PIC -999.
+           05 FILLER             PIC X(64) VALUE SPACES.
+
+       01 SALES-TO-DATE-LINE.
+           05 FILLER             PIC X(6)       VALUE SPACES.
+           05 FILLER             PIC X(14)      VALUE
+               'SALES TO DATE:'.
+           05 FILLER             PIC X(2)       VALUE SPACES.
+           05 SALES-TO-DATE-AMT  PIC $$,$$$,$$$,$$9.99.
+           05 FILLER             PIC X(93)      VALUE SPACES.
 
 
 
@@ -147,70 +536,833 @@
            PERFORM L2-INIT
            PERFORM L2-MAINLINE
              UNTIL MORE-RECS = "NO".
-           PERFORM L3-CALCS.
            PERFORM L2-CLOSING.
            STOP RUN.
 
 
        L2-INIT.
+           ACCEPT PARM-STRING FROM COMMAND-LINE.
+           PERFORM L3-SETUP-DATE-RANGE.
+           PERFORM L3-SORT-INPUT.
            OPEN INPUT PIZZA-SALES.
-           OPEN OUTPUT PRTOUT.
-           MOVE FUNCTION CURRENT DATE TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH TO TITLE-MONTH.
-           MOVE CURRENT-YEAR TO TITLE-YEAR.
-           PERFORM L4-HEADING.
-           PERFORM L3-READ-INPUT.
+           PERFORM L3-LOAD-ITEM-MASTER.
+           PERFORM L3-LOAD-TREND-HIST.
+           PERFORM L3-LOAD-PRICE-HIST.
+           IF RESTART-OPT = 'YES'
+               PERFORM L3-LOAD-CHECKPOINT
+           END-IF.
+           IF RESTART-OPT = 'YES'
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND PIZZA-CSV
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT PIZZA-CSV
+               STRING 'STORE,ITEM NO,DESCRIPTION,PRIOR QTY,CURRENT QTY,'
+                       DELIMITED BY SIZE
+                   'SALES INC/DEC,TOTAL SALES'
+                       DELIMITED BY SIZE
+                   INTO CSV-REC
+               WRITE CSV-REC
+           END-IF.
+           IF RESTART-OPT = 'YES'
+               PERFORM L3-SKIP-TO-CHECKPOINT
+           ELSE
+               MOVE 'NO' TO NI-BANNER-PRINTED
+           END-IF.
+           PERFORM L-3-READ-INPUT.
+           IF MORE-RECS = 'YES' AND RESTART-OPT NOT = 'YES'
+               MOVE I-PIZZA-STORE-NO TO S-PREV-STORE-NO.
+           IF RESTART-OPT NOT = 'YES'
+               PERFORM L4-HEADING
+           END-IF.
+
+       L3-SORT-INPUT.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-PIZZA-STORE-NO
+                                SD-PIZZA-ITEM-NO
+                                SD-PIZZA-CUR-YY
+                                SD-PIZZA-CUR-MM
+                                SD-PIZZA-CUR-DD
+               USING PIZZA-SALES-RAW
+               GIVING PIZZA-SALES.
+
+       L3-LOAD-CHECKPOINT.
+           OPEN INPUT PIZZA-CHECKPOINT.
+           IF CK-FILE-STATUS NOT = '00'
+               MOVE 'NO' TO RESTART-OPT
+           ELSE
+               READ PIZZA-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               PERFORM L3-STORE-CHECKPOINT-FIELDS
+               CLOSE PIZZA-CHECKPOINT
+               PERFORM L3-LOAD-MOVER-CKPT
+               PERFORM L3-LOAD-PRICE-EXCEPT-CKPT
+               PERFORM L3-LOAD-PRICE-HIST-CKPT
+           END-IF.
+
+       L3-STORE-CHECKPOINT-FIELDS.
+           MOVE CK-FILE-STORE-NO     TO CK-SAVED-STORE-NO.
+           MOVE CK-FILE-ITEM-NO      TO CK-SAVED-ITEM-NO.
+           MOVE CK-FILE-YY           TO CK-SAVED-YY.
+           MOVE CK-FILE-MM           TO CK-SAVED-MM.
+           MOVE CK-FILE-DD           TO CK-SAVED-DD.
+           MOVE CK-FILE-SALES-TOTAL  TO CK-SAVED-SALES-TOTAL.
+           MOVE CK-FILE-PAGE-CTR     TO CK-SAVED-PAGE-CTR.
+           MOVE CK-FILE-STORE-NUM-SALES   TO CK-SAVED-STORE-NUM-SALES.
+           MOVE CK-FILE-STORE-TOTAL-SALES TO CK-SAVED-STORE-TOTAL-SALES.
+           MOVE CK-FILE-STORE-INC-DEC     TO CK-SAVED-STORE-INC-DEC.
+           MOVE CK-FILE-STORE-PREV-QTY    TO CK-SAVED-STORE-PREV-QTY.
+           MOVE CK-FILE-STORE-REG-SALES   TO CK-SAVED-STORE-REG-SALES.
+           MOVE CK-FILE-BANNER-PRINTED    TO CK-SAVED-BANNER-PRINTED.
+           MOVE CK-SAVED-SALES-TOTAL TO C-TOTAL-SALES-TOTAL.
+           MOVE CK-SAVED-PAGE-CTR    TO PAGE-CTR.
+           MOVE CK-SAVED-STORE-NUM-SALES   TO C-STORE-NUM-SALES.
+           MOVE CK-SAVED-STORE-TOTAL-SALES TO C-STORE-TOTAL-SALES.
+           MOVE CK-SAVED-STORE-INC-DEC     TO C-STORE-INC-DEC-TOTAL.
+           MOVE CK-SAVED-STORE-PREV-QTY    TO C-STORE-PREV-QTY-TOTAL.
+           MOVE CK-SAVED-STORE-REG-SALES   TO C-STORE-REG-NUM-SALES.
+           MOVE CK-SAVED-BANNER-PRINTED    TO NI-BANNER-PRINTED.
+           MOVE CK-SAVED-STORE-NO          TO S-PREV-STORE-NO.
+
+       L3-LOAD-MOVER-CKPT.
+           OPEN INPUT PIZZA-MOVER-CKPT.
+           IF MV-CKPT-FILE-STATUS = '00'
+               PERFORM L3-READ-MOVER-CKPT
+               PERFORM L3-BUILD-MOVER-CKPT-TABLE
+                   UNTIL MV-CKPT-EOF = 'YES'
+               CLOSE PIZZA-MOVER-CKPT
+               MOVE 0 TO SL-COUNT
+               PERFORM L3-ADD-TO-STORE-LIST
+                   VARYING MV-IDX FROM 1 BY 1 UNTIL MV-IDX > MV-COUNT
+           END-IF.
+
+       L3-READ-MOVER-CKPT.
+           READ PIZZA-MOVER-CKPT
+               AT END
+                   MOVE 'YES' TO MV-CKPT-EOF.
+
+       L3-BUILD-MOVER-CKPT-TABLE.
+           IF MV-COUNT >= 2000
+               DISPLAY 'MOVER CHECKPOINT FILE HAS MORE THAN 2000 '
+                   'ENTRIES - TABLE FULL, REMAINING ENTRIES IGNORED'
+               MOVE 'YES' TO MV-CKPT-EOF
+           ELSE
+               ADD 1 TO MV-COUNT
+               MOVE MV-CKPT-STORE-NO  TO MV-STORE-NO (MV-COUNT)
+               MOVE MV-CKPT-ITEM-NO   TO MV-ITEM-NO (MV-COUNT)
+               MOVE MV-CKPT-ITEM-DESC TO MV-ITEM-DESC (MV-COUNT)
+               MOVE MV-CKPT-PERCENT   TO MV-PERCENT (MV-COUNT)
+               MOVE 'N' TO MV-USED-HI (MV-COUNT)
+               MOVE 'N' TO MV-USED-LO (MV-COUNT)
+               PERFORM L3-READ-MOVER-CKPT
+           END-IF.
+
+       L3-LOAD-PRICE-EXCEPT-CKPT.
+           OPEN INPUT PIZZA-PRICE-EXCEPT-CKPT.
+           IF PX-CKPT-FILE-STATUS = '00'
+               PERFORM L3-READ-PRICE-EXCEPT-CKPT
+               PERFORM L3-BUILD-PRICE-EXCEPT-CKPT-TABLE
+                   UNTIL PX-CKPT-EOF = 'YES'
+               CLOSE PIZZA-PRICE-EXCEPT-CKPT
+           END-IF.
+
+       L3-READ-PRICE-EXCEPT-CKPT.
+           READ PIZZA-PRICE-EXCEPT-CKPT
+               AT END
+                   MOVE 'YES' TO PX-CKPT-EOF.
+
+       L3-BUILD-PRICE-EXCEPT-CKPT-TABLE.
+           IF PX-COUNT >= 500
+               DISPLAY 'PRICE-EXCEPTION CHECKPOINT FILE HAS MORE '
+                   'THAN 500 ENTRIES - TABLE FULL, REMAINING '
+                   'ENTRIES IGNORED'
+               MOVE 'YES' TO PX-CKPT-EOF
+           ELSE
+               ADD 1 TO PX-COUNT
+               MOVE PX-CKPT-ITEM-NO        TO PX-ITEM-NO (PX-COUNT)
+               MOVE PX-CKPT-ITEM-DESC      TO PX-ITEM-DESC (PX-COUNT)
+               MOVE PX-CKPT-PRIOR-PRICE
+                   TO PX-PRIOR-PRICE-T (PX-COUNT)
+               MOVE PX-CKPT-CURRENT-PRICE
+                   TO PX-CURRENT-PRICE-T (PX-COUNT)
+               PERFORM L3-READ-PRICE-EXCEPT-CKPT
+           END-IF.
+
+       L3-LOAD-PRICE-HIST-CKPT.
+           OPEN INPUT PIZZA-PRICE-HIST-CKPT.
+           IF PH-CKPT-FILE-STATUS = '00'
+               MOVE 0 TO PH-COUNT
+               PERFORM L3-READ-PRICE-HIST-CKPT
+               PERFORM L3-BUILD-PRICE-HIST-CKPT-TABLE
+                   UNTIL PH-CKPT-EOF = 'YES'
+               CLOSE PIZZA-PRICE-HIST-CKPT
+           END-IF.
+
+       L3-READ-PRICE-HIST-CKPT.
+           READ PIZZA-PRICE-HIST-CKPT
+               AT END
+                   MOVE 'YES' TO PH-CKPT-EOF.
+
+       L3-BUILD-PRICE-HIST-CKPT-TABLE.
+           IF PH-COUNT >= 500
+               DISPLAY 'PRICE-HISTORY CHECKPOINT FILE HAS MORE '
+                   'THAN 500 ENTRIES - TABLE FULL, REMAINING '
+                   'ENTRIES IGNORED'
+               MOVE 'YES' TO PH-CKPT-EOF
+           ELSE
+               ADD 1 TO PH-COUNT
+               MOVE PH-CKPT-ITEM-NO TO PH-ITEM-NO (PH-COUNT)
+               MOVE PH-CKPT-PRICE   TO PH-PRICE (PH-COUNT)
+               PERFORM L3-READ-PRICE-HIST-CKPT
+           END-IF.
+
+       L3-SKIP-TO-CHECKPOINT.
+           MOVE 'NO' TO RESTART-MATCHED.
+           PERFORM L-3-READ-INPUT.
+           PERFORM L3-SKIP-ONE-RECORD
+               UNTIL MORE-RECS = 'NO' OR RESTART-MATCHED = 'YES'.
+           IF RESTART-MATCHED NOT = 'YES'
+               DISPLAY 'RESTART CHECKPOINT KEY NOT FOUND IN INPUT - '
+                   'CHECKPOINT IS STALE OR INPUT HAS CHANGED - '
+                   'RUN ABORTED'
+               CLOSE PIZZA-SALES
+               CLOSE PRTOUT
+               CLOSE PIZZA-CSV
+               STOP RUN
+           END-IF.
+
+       L3-SKIP-ONE-RECORD.
+           IF I-PIZZA-STORE-NO = CK-SAVED-STORE-NO
+                   AND I-PIZZA-ITEM-NO = CK-SAVED-ITEM-NO
+                   AND I-PIZZA-CUR-DATE = CK-SAVED-DATE
+               MOVE 'YES' TO RESTART-MATCHED
+           ELSE
+               PERFORM L-3-READ-INPUT
+           END-IF.
+
+       L3-WRITE-CHECKPOINT.
+           MOVE I-PIZZA-STORE-NO     TO CK-FILE-STORE-NO.
+           MOVE I-PIZZA-ITEM-NO      TO CK-FILE-ITEM-NO.
+           MOVE I-PIZZA-CUR-YY       TO CK-FILE-YY.
+           MOVE I-PIZZA-CUR-MM       TO CK-FILE-MM.
+           MOVE I-PIZZA-CUR-DD       TO CK-FILE-DD.
+           MOVE C-TOTAL-SALES-TOTAL  TO CK-FILE-SALES-TOTAL.
+           MOVE PAGE-CTR             TO CK-FILE-PAGE-CTR.
+           MOVE C-STORE-NUM-SALES    TO CK-FILE-STORE-NUM-SALES.
+           MOVE C-STORE-TOTAL-SALES  TO CK-FILE-STORE-TOTAL-SALES.
+           MOVE C-STORE-INC-DEC-TOTAL TO CK-FILE-STORE-INC-DEC.
+           MOVE C-STORE-PREV-QTY-TOTAL TO CK-FILE-STORE-PREV-QTY.
+           MOVE C-STORE-REG-NUM-SALES TO CK-FILE-STORE-REG-SALES.
+           MOVE NI-BANNER-PRINTED    TO CK-FILE-BANNER-PRINTED.
+           OPEN OUTPUT PIZZA-CHECKPOINT.
+           WRITE CK-FILE-REC.
+           CLOSE PIZZA-CHECKPOINT.
+           PERFORM L3-SAVE-MOVER-CKPT.
+           PERFORM L3-SAVE-PRICE-EXCEPT-CKPT.
+           PERFORM L3-SAVE-PRICE-HIST-CKPT.
+
+       L3-SAVE-MOVER-CKPT.
+           OPEN OUTPUT PIZZA-MOVER-CKPT.
+           SET MV-IDX TO 1.
+           PERFORM L3-WRITE-MOVER-CKPT-ENTRY
+               VARYING MV-IDX FROM 1 BY 1 UNTIL MV-IDX > MV-COUNT.
+           CLOSE PIZZA-MOVER-CKPT.
+
+       L3-WRITE-MOVER-CKPT-ENTRY.
+           MOVE MV-STORE-NO (MV-IDX)  TO MV-CKPT-STORE-NO.
+           MOVE MV-ITEM-NO (MV-IDX)   TO MV-CKPT-ITEM-NO.
+           MOVE MV-ITEM-DESC (MV-IDX) TO MV-CKPT-ITEM-DESC.
+           MOVE MV-PERCENT (MV-IDX)   TO MV-CKPT-PERCENT.
+           WRITE MV-CKPT-REC.
+
+       L3-SAVE-PRICE-EXCEPT-CKPT.
+           OPEN OUTPUT PIZZA-PRICE-EXCEPT-CKPT.
+           SET PX-IDX TO 1.
+           PERFORM L3-WRITE-PRICE-EXCEPT-CKPT-ENTRY
+               VARYING PX-IDX FROM 1 BY 1 UNTIL PX-IDX > PX-COUNT.
+           CLOSE PIZZA-PRICE-EXCEPT-CKPT.
+
+       L3-WRITE-PRICE-EXCEPT-CKPT-ENTRY.
+           MOVE PX-ITEM-NO (PX-IDX)         TO PX-CKPT-ITEM-NO.
+           MOVE PX-ITEM-DESC (PX-IDX)       TO PX-CKPT-ITEM-DESC.
+           MOVE PX-PRIOR-PRICE-T (PX-IDX)   TO PX-CKPT-PRIOR-PRICE.
+           MOVE PX-CURRENT-PRICE-T (PX-IDX) TO PX-CKPT-CURRENT-PRICE.
+           WRITE PX-CKPT-REC.
+
+       L3-SAVE-PRICE-HIST-CKPT.
+           OPEN OUTPUT PIZZA-PRICE-HIST-CKPT.
+           SET PH-IDX TO 1.
+           PERFORM L3-WRITE-PRICE-HIST-CKPT-ENTRY
+               VARYING PH-IDX FROM 1 BY 1 UNTIL PH-IDX > PH-COUNT.
+           CLOSE PIZZA-PRICE-HIST-CKPT.
+
+       L3-WRITE-PRICE-HIST-CKPT-ENTRY.
+           MOVE PH-ITEM-NO (PH-IDX) TO PH-CKPT-ITEM-NO.
+           MOVE PH-PRICE (PH-IDX)   TO PH-CKPT-PRICE.
+           WRITE PH-CKPT-REC.
+
+       L3-SETUP-DATE-RANGE.
+           IF PARM-STRING = SPACES
+               MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME
+               MOVE CURRENT-MONTH TO TITLE-MONTH
+               MOVE CURRENT-DAY   TO TITLE-DAY
+               MOVE CURRENT-YEAR  TO TITLE-YEAR
+           ELSE
+               UNSTRING PARM-STRING DELIMITED BY SPACE
+                   INTO PARM-START-RAW PARM-END-RAW PARM-RESTART-RAW
+               IF PARM-START-RAW (1:7) = 'RESTART'
+                   MOVE 'YES' TO RESTART-OPT
+               ELSE
+                   MOVE PARM-START-RAW (1:4) TO PARM-START-YY
+                   MOVE PARM-START-RAW (5:2) TO PARM-START-MM
+                   MOVE PARM-START-RAW (7:2) TO PARM-START-DD
+                   MOVE PARM-END-RAW (1:4)   TO PARM-END-YY
+                   MOVE PARM-END-RAW (5:2)   TO PARM-END-MM
+                   MOVE PARM-END-RAW (7:2)   TO PARM-END-DD
+                   MOVE 'YES' TO USE-DATE-RANGE
+                   MOVE PARM-START-MM TO TITLE-MONTH
+                   MOVE PARM-START-DD TO TITLE-DAY
+                   MOVE PARM-START-YY TO TITLE-YEAR
+                   MOVE 'THRU' TO TITLE-THRU
+                   MOVE PARM-END-MM TO TITLE-END-MONTH
+                   MOVE PARM-END-DD TO TITLE-END-DAY
+                   MOVE PARM-END-YY TO TITLE-END-YEAR
+                   IF PARM-RESTART-RAW (1:7) = 'RESTART'
+                       MOVE 'YES' TO RESTART-OPT
+                   END-IF
+               END-IF
+           END-IF.
+
+       L3-LOAD-ITEM-MASTER.
+           OPEN INPUT PIZZA-ITEM-MASTER.
+           PERFORM L3-READ-ITEM-MASTER.
+           PERFORM L3-BUILD-ITEM-TABLE UNTIL IM-EOF = 'YES'.
+           CLOSE PIZZA-ITEM-MASTER.
+
+       L3-BUILD-ITEM-TABLE.
+           IF IM-COUNT >= 500
+               DISPLAY 'PZITMMST.DAT HAS MORE THAN 500 ITEMS - '
+                   'TABLE FULL, REMAINING ITEMS IGNORED'
+               MOVE 'YES' TO IM-EOF
+           ELSE
+               ADD 1 TO IM-COUNT
+               MOVE M-ITEM-NO       TO IM-ITEM-NO (IM-COUNT)
+               MOVE M-ITEM-DESC     TO IM-ITEM-DESC (IM-COUNT)
+               MOVE M-ITEM-CATEGORY TO IM-ITEM-CATEGORY (IM-COUNT)
+               PERFORM L3-READ-ITEM-MASTER
+           END-IF.
+
+       L3-LOAD-TREND-HIST.
+           OPEN INPUT PIZZA-TREND-HIST.
+           PERFORM L3-READ-TREND-HIST.
+           PERFORM L3-BUILD-TREND-TABLE UNTIL TR-EOF = 'YES'.
+           CLOSE PIZZA-TREND-HIST.
+
+       L3-BUILD-TREND-TABLE.
+           IF TR-COUNT >= 500
+               DISPLAY 'PZTREND.DAT HAS MORE THAN 500 ITEMS - '
+                   'TABLE FULL, REMAINING ITEMS IGNORED'
+               MOVE 'YES' TO TR-EOF
+           ELSE
+               ADD 1 TO TR-COUNT
+               MOVE H-TREND-ITEM-NO TO TR-ITEM-NO (TR-COUNT)
+               MOVE H-TREND-QTY-HIST (1) TO TR-QTY-HIST (TR-COUNT, 1)
+               MOVE H-TREND-QTY-HIST (2) TO TR-QTY-HIST (TR-COUNT, 2)
+               MOVE H-TREND-QTY-HIST (3) TO TR-QTY-HIST (TR-COUNT, 3)
+               MOVE H-TREND-QTY-HIST (4) TO TR-QTY-HIST (TR-COUNT, 4)
+               MOVE H-TREND-QTY-HIST (5) TO TR-QTY-HIST (TR-COUNT, 5)
+               MOVE H-TREND-QTY-HIST (6) TO TR-QTY-HIST (TR-COUNT, 6)
+               PERFORM L3-READ-TREND-HIST
+           END-IF.
+
+       L3-READ-TREND-HIST.
+           READ PIZZA-TREND-HIST
+               AT END
+                   MOVE 'YES' TO TR-EOF.
+
+       L3-READ-ITEM-MASTER.
+           READ PIZZA-ITEM-MASTER
+               AT END
+                   MOVE 'YES' TO IM-EOF.
+
+       L3-LOAD-PRICE-HIST.
+           OPEN INPUT PIZZA-PRICE-HIST.
+           PERFORM L3-READ-PRICE-HIST.
+           PERFORM L3-BUILD-PRICE-TABLE UNTIL PH-EOF = 'YES'.
+           CLOSE PIZZA-PRICE-HIST.
+
+       L3-BUILD-PRICE-TABLE.
+           IF PH-COUNT >= 500
+               DISPLAY 'PZPRICE.DAT HAS MORE THAN 500 ITEMS - '
+                   'TABLE FULL, REMAINING ITEMS IGNORED'
+               MOVE 'YES' TO PH-EOF
+           ELSE
+               ADD 1 TO PH-COUNT
+               MOVE P-PRICE-ITEM-NO TO PH-ITEM-NO (PH-COUNT)
+               MOVE P-PRICE-AMT     TO PH-PRICE (PH-COUNT)
+               PERFORM L3-READ-PRICE-HIST
+           END-IF.
+
+       L3-READ-PRICE-HIST.
+           READ PIZZA-PRICE-HIST
+               AT END
+                   MOVE 'YES' TO PH-EOF.
+
+       L3-SAVE-PRICE-HIST.
+           OPEN OUTPUT PIZZA-PRICE-HIST.
+           SET PH-IDX TO 1.
+           PERFORM L3-WRITE-PRICE-HIST-ENTRY
+               VARYING PH-IDX FROM 1 BY 1 UNTIL PH-IDX > PH-COUNT.
+           CLOSE PIZZA-PRICE-HIST.
+
+       L3-WRITE-PRICE-HIST-ENTRY.
+           MOVE PH-ITEM-NO (PH-IDX) TO P-PRICE-ITEM-NO.
+           MOVE PH-PRICE (PH-IDX)   TO P-PRICE-AMT.
+           WRITE P-PRICE-REC.
 
        L2-MAINLINE.
-           PERFORM L3-CALCS.
-           PERFORM L3-MOVE-PRINT.
-           PERFORM L3-READ-INPUT.
+           PERFORM L2-STORE-BREAK-CHECK.
+           IF I-PIZZA-PREV-QTY = 0
+               PERFORM L3-NEW-ITEM-CALCS
+               PERFORM L3-NEW-ITEM-PRINT
+           ELSE
+               PERFORM L3-CALCS
+               PERFORM L3-MOVE-PRINT
+               PERFORM L3-ADD-MOVER
+           END-IF.
+           PERFORM L3-CHECKPOINT-IF-DUE.
+           PERFORM L-3-READ-INPUT.
+
+       L3-CHECKPOINT-IF-DUE.
+           ADD 1 TO CK-SINCE-CKPT.
+           IF CK-SINCE-CKPT >= CK-INTERVAL
+               PERFORM L3-WRITE-CHECKPOINT
+               MOVE 0 TO CK-SINCE-CKPT
+           END-IF.
+
+       L2-STORE-BREAK-CHECK.
+           IF I-PIZZA-STORE-NO NOT = S-PREV-STORE-NO
+               PERFORM L3-TOTALS
+               MOVE 0 TO C-STORE-NUM-SALES
+               MOVE 0 TO C-STORE-TOTAL-SALES
+               MOVE 0 TO C-STORE-INC-DEC-TOTAL
+               MOVE 0 TO C-STORE-PREV-QTY-TOTAL
+               MOVE 0 TO C-STORE-REG-NUM-SALES
+               MOVE 'NO' TO NI-BANNER-PRINTED
+               MOVE I-PIZZA-STORE-NO TO S-PREV-STORE-NO
+               PERFORM L4-HEADING.
 
        L2-CLOSING.
            PERFORM L3-TOTALS.
+           PERFORM L3-MOVERS-SUMMARY-PAGE.
+           PERFORM L3-PRICE-EXCEPTION-PAGE.
+           PERFORM L3-SAVE-PRICE-HIST.
+           PERFORM L3-CLEAR-CHECKPOINTS.
+           CLOSE PIZZA-SALES.
+           CLOSE PRTOUT.
+           CLOSE PIZZA-CSV.
+
+       L3-CLEAR-CHECKPOINTS.
+           OPEN OUTPUT PIZZA-CHECKPOINT.
+           CLOSE PIZZA-CHECKPOINT.
+           OPEN OUTPUT PIZZA-MOVER-CKPT.
+           CLOSE PIZZA-MOVER-CKPT.
+           OPEN OUTPUT PIZZA-PRICE-EXCEPT-CKPT.
+           CLOSE PIZZA-PRICE-EXCEPT-CKPT.
+           OPEN OUTPUT PIZZA-PRICE-HIST-CKPT.
+           CLOSE PIZZA-PRICE-HIST-CKPT.
 
 
        L3-CALCS.
-           C-SALES-INC-DEC = PIZZA-CUR-QTY - PIZZA-PREV-QTY.
-           C-PERCENT-INC-DEC = C-SALES / PIZZA-PREV-QTY.
-           C-TOTAL-SALES = PIZZA-PRICE * PIZZA-CUR-QTY.
-           C-TOTAL-SALES-TOTAL =  C-TOTAL-SALES + C-TOTAL-SALE-TOTAL.
-           C-SALES-INC-DEC-TOTAL = C-SALES-INC-DEC-TOTAL + 
-           COMPUTE C-SALES-INC-DEC
-           C-NUM-SALES = C-NUM-SALES +1 
-           C-PREV-QTY-TOTAL = C-PREV-QTY-TOTAL + PIZZA-PREV-QTY
-           C-AVG-INC-DEC= C-SALES-INC-DEC-TOTAL / C-NUM-SALE
-           C-AVG-INC-DEC-PERCENT= C-SALES-INC-DEC-TOTAL / 
-           C-PREV-QTY-TOTAL
+           COMPUTE C-SALES-INC-DEC =
+               I-PIZZA-CUR-QTY - I-PIZZA-PREV-QTY.
+           COMPUTE C-PERCENT-INC-DEC =
+               (C-SALES-INC-DEC / I-PIZZA-PREV-QTY) * 100.
+           COMPUTE C-TOTAL-SALES =
+               I-PIZZA-PRICE * I-PIZZA-CUR-QTY.
+           ADD C-TOTAL-SALES TO C-TOTAL-SALES-TOTAL.
+           ADD C-TOTAL-SALES TO C-STORE-TOTAL-SALES.
+           ADD 1 TO C-STORE-NUM-SALES.
+           ADD 1 TO C-STORE-REG-NUM-SALES.
+           ADD C-SALES-INC-DEC TO C-STORE-INC-DEC-TOTAL.
+           ADD I-PIZZA-PREV-QTY TO C-STORE-PREV-QTY-TOTAL.
+           PERFORM L3-FIND-TREND.
+           PERFORM L3-CHECK-PRICE-CHANGE.
+
+       L3-CHECK-PRICE-CHANGE.
+           MOVE 'NO' TO C-PRICE-CHANGED.
+           SET PH-IDX TO 1.
+           SEARCH PH-ENTRY
+               AT END
+                   PERFORM L3-ADD-PRICE-HIST-ENTRY
+               WHEN PH-ITEM-NO (PH-IDX) = I-PIZZA-ITEM-NO
+                   PERFORM L3-COMPARE-PRICE.
+
+       L3-COMPARE-PRICE.
+           MOVE PH-PRICE (PH-IDX) TO C-PRIOR-PRICE.
+           IF PH-PRICE (PH-IDX) NOT = I-PIZZA-PRICE
+               MOVE 'YES' TO C-PRICE-CHANGED
+               PERFORM L3-ADD-PRICE-EXCEPTION
+           END-IF.
+           MOVE I-PIZZA-PRICE TO PH-PRICE (PH-IDX).
+
+       L3-ADD-PRICE-HIST-ENTRY.
+           IF PH-COUNT >= 500
+               DISPLAY 'PRICE-HIST TABLE FULL - UNABLE TO TRACK '
+                   'NEW ITEM ' I-PIZZA-ITEM-NO
+           ELSE
+               ADD 1 TO PH-COUNT
+               MOVE I-PIZZA-ITEM-NO TO PH-ITEM-NO (PH-COUNT)
+               MOVE I-PIZZA-PRICE   TO PH-PRICE (PH-COUNT)
+           END-IF.
 
+       L3-ADD-PRICE-EXCEPTION.
+           IF PX-COUNT >= 500
+               DISPLAY 'PRICE-EXCEPTION TABLE FULL - EXCEPTION FOR '
+                   'ITEM ' I-PIZZA-ITEM-NO ' NOT RECORDED'
+           ELSE
+               ADD 1 TO PX-COUNT
+               MOVE I-PIZZA-ITEM-NO TO PX-ITEM-NO (PX-COUNT)
+               MOVE I-PIZZA-ITEM-NO TO D-ITEMNUMBER
+               PERFORM L3-FIND-ITEM-DESC
+               MOVE D-ITEMDESC      TO PX-ITEM-DESC (PX-COUNT)
+               MOVE C-PRIOR-PRICE   TO PX-PRIOR-PRICE-T (PX-COUNT)
+               MOVE I-PIZZA-PRICE   TO PX-CURRENT-PRICE-T (PX-COUNT)
+           END-IF.
+
+       L3-FIND-TREND.
+           MOVE 'N/A' TO C-TREND-IND.
+           SET TR-IDX TO 1.
+           SEARCH TR-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TR-ITEM-NO (TR-IDX) = I-PIZZA-ITEM-NO
+                   PERFORM L3-SET-TREND-IND.
+
+       L3-SET-TREND-IND.
+           COMPUTE C-TREND-FIRST-HALF =
+               TR-QTY-HIST (TR-IDX, 1) + TR-QTY-HIST (TR-IDX, 2)
+               + TR-QTY-HIST (TR-IDX, 3).
+           COMPUTE C-TREND-SECOND-HALF =
+               TR-QTY-HIST (TR-IDX, 4) + TR-QTY-HIST (TR-IDX, 5)
+               + TR-QTY-HIST (TR-IDX, 6).
+           EVALUATE TRUE
+               WHEN C-TREND-SECOND-HALF > C-TREND-FIRST-HALF
+                   MOVE 'UP'   TO C-TREND-IND
+               WHEN C-TREND-SECOND-HALF < C-TREND-FIRST-HALF
+                   MOVE 'DOWN' TO C-TREND-IND
+               WHEN OTHER
+                   MOVE 'FLAT' TO C-TREND-IND
+           END-EVALUATE.
 
        L3-MOVE-PRINT.
-           MOVE
+           MOVE I-PIZZA-ITEM-NO     TO D-ITEMNUMBER.
+           PERFORM L3-FIND-ITEM-DESC.
+           MOVE I-PIZZA-CUR-MM      TO D-SALES-DATE(1:2).
+           MOVE '/'                 TO D-SALES-DATE(3:1).
+           MOVE I-PIZZA-CUR-DD      TO D-SALES-DATE(4:2).
+           MOVE '/'                 TO D-SALES-DATE(6:1).
+           MOVE I-PIZZA-CUR-YY      TO D-SALES-DATE(7:4).
+           MOVE I-PIZZA-PREV-QTY    TO D-PRIOR-QTY.
+           MOVE I-PIZZA-CUR-QTY     TO D-CURRENT-QTY.
+           MOVE C-SALES-INC-DEC     TO D-INC-DEC-AMT.
+           MOVE C-PERCENT-INC-DEC   TO C-PERCENT-INC-DEC-ED.
+           MOVE C-PERCENT-INC-DEC-ED TO D-INC-DEC-PERCENT.
+           MOVE I-PIZZA-PRICE       TO D-SALE-PRICE.
+           MOVE C-TOTAL-SALES       TO D-TOTAL-SALES.
+           MOVE C-TREND-IND         TO D-TREND-IND.
+           IF C-PRICE-CHANGED = 'YES'
+               MOVE 'PRICE CHANGED' TO D-PRICE-FLAG
+           ELSE
+               MOVE SPACES TO D-PRICE-FLAG
+           END-IF.
            WRITE PRTLINE FROM DETAIL-LINE
              AFTER ADVANCING 2 LINES
                AT EOP
                    PERFORM L4-HEADING.
+           PERFORM L3-WRITE-CSV-DETAIL.
+
+       L3-WRITE-CSV-DETAIL.
+           MOVE I-PIZZA-PREV-QTY TO CSV-PRIOR-QTY-ED.
+           MOVE I-PIZZA-CUR-QTY  TO CSV-CUR-QTY-ED.
+           MOVE C-SALES-INC-DEC  TO CSV-INC-DEC-ED.
+           MOVE C-TOTAL-SALES    TO CSV-TOTAL-SALES-ED.
+           MOVE SPACES TO CSV-REC.
+           STRING I-PIZZA-STORE-NO DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               I-PIZZA-ITEM-NO  DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               D-ITEMDESC       DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               CSV-PRIOR-QTY-ED DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               CSV-CUR-QTY-ED   DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               CSV-INC-DEC-ED   DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               CSV-TOTAL-SALES-ED DELIMITED BY SIZE
+               INTO CSV-REC.
+           WRITE CSV-REC.
+
+       L3-NEW-ITEM-CALCS.
+           COMPUTE C-TOTAL-SALES =
+               I-PIZZA-PRICE * I-PIZZA-CUR-QTY.
+           ADD C-TOTAL-SALES TO C-TOTAL-SALES-TOTAL.
+           ADD C-TOTAL-SALES TO C-STORE-TOTAL-SALES.
+           ADD 1 TO C-STORE-NUM-SALES.
+           PERFORM L3-CHECK-PRICE-CHANGE.
+
+       L3-NEW-ITEM-PRINT.
+           IF NI-BANNER-PRINTED = 'NO'
+               WRITE PRTLINE FROM NEW-ITEM-BANNER
+                   AFTER ADVANCING 2 LINES
+               MOVE 'YES' TO NI-BANNER-PRINTED
+           END-IF.
+           MOVE I-PIZZA-ITEM-NO     TO NI-ITEMNUMBER.
+           PERFORM L3-FIND-ITEM-DESC.
+           MOVE D-ITEMDESC          TO NI-ITEMDESC.
+           MOVE I-PIZZA-CUR-MM      TO NI-SALES-DATE(1:2).
+           MOVE '/'                 TO NI-SALES-DATE(3:1).
+           MOVE I-PIZZA-CUR-DD      TO NI-SALES-DATE(4:2).
+           MOVE '/'                 TO NI-SALES-DATE(6:1).
+           MOVE I-PIZZA-CUR-YY      TO NI-SALES-DATE(7:4).
+           MOVE I-PIZZA-CUR-QTY     TO NI-CURRENT-QTY.
+           MOVE I-PIZZA-PRICE       TO NI-SALE-PRICE.
+           MOVE C-TOTAL-SALES       TO NI-TOTAL-SALES.
+           IF C-PRICE-CHANGED = 'YES'
+               MOVE 'PRICE CHANGED' TO NI-PRICE-FLAG
+           ELSE
+               MOVE SPACES TO NI-PRICE-FLAG
+           END-IF.
+           WRITE PRTLINE FROM NEW-ITEM-LINE
+             AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM L4-HEADING.
+           PERFORM L3-WRITE-CSV-NEWITEM.
+
+       L3-WRITE-CSV-NEWITEM.
+           MOVE I-PIZZA-CUR-QTY TO CSV-CUR-QTY-ED.
+           MOVE C-TOTAL-SALES   TO CSV-TOTAL-SALES-ED.
+           MOVE SPACES TO CSV-REC.
+           STRING I-PIZZA-STORE-NO DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               I-PIZZA-ITEM-NO  DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               NI-ITEMDESC      DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               'NA'             DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               CSV-CUR-QTY-ED   DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               'NA'             DELIMITED BY SIZE
+               ','              DELIMITED BY SIZE
+               CSV-TOTAL-SALES-ED DELIMITED BY SIZE
+               INTO CSV-REC.
+           WRITE CSV-REC.
+
+       L3-FIND-ITEM-DESC.
+           MOVE 'ITEM NOT ON FILE' TO D-ITEMDESC.
+           SET IM-IDX TO 1.
+           SEARCH IM-ENTRY
+               AT END
+                   CONTINUE
+               WHEN IM-ITEM-NO (IM-IDX) = I-PIZZA-ITEM-NO
+                   MOVE IM-ITEM-DESC (IM-IDX) TO D-ITEMDESC.
 
        L-3-READ-INPUT.
+           MOVE 'NO' TO DATE-IN-RANGE.
+           PERFORM L3-READ-NEXT-IN-RANGE
+               UNTIL MORE-RECS = 'NO' OR DATE-IN-RANGE = 'YES'.
+
+       L3-READ-NEXT-IN-RANGE.
            READ PIZZA-SALES
                AT END
                    MOVE 'NO' TO MORE-RECS.
+           IF MORE-RECS = 'YES'
+               PERFORM L3-CHECK-DATE-RANGE
+           ELSE
+               MOVE 'YES' TO DATE-IN-RANGE
+           END-IF.
+
+       L3-CHECK-DATE-RANGE.
+           IF USE-DATE-RANGE = 'NO'
+               MOVE 'YES' TO DATE-IN-RANGE
+           ELSE
+               IF I-PIZZA-CUR-DATE >= PARM-START-DATE
+                       AND I-PIZZA-CUR-DATE <= PARM-END-DATE
+                   MOVE 'YES' TO DATE-IN-RANGE
+               ELSE
+                   MOVE 'NO' TO DATE-IN-RANGE
+               END-IF
+           END-IF.
 
        L3-TOTALS.
+           MOVE S-PREV-STORE-NO TO TOTAL-STORE-NO.
+           MOVE C-STORE-NUM-SALES TO TOTAL-COUNT.
            WRITE PRTLINE FROM TOTAL-LINE
                AFTER ADVANCING 3 LINES.
+           IF C-STORE-REG-NUM-SALES > 0
+               COMPUTE TOTAL-AVG-AMT =
+                   C-STORE-INC-DEC-TOTAL / C-STORE-REG-NUM-SALES
+           ELSE
+               MOVE 0 TO TOTAL-AVG-AMT
+           END-IF.
+           WRITE PRTLINE FROM AVG-INC-DEC-AMT
+               AFTER ADVANCING 1 LINE.
+           IF C-STORE-PREV-QTY-TOTAL > 0
+               COMPUTE TOTAL-AVG-PERCENT =
+                   (C-STORE-INC-DEC-TOTAL / C-STORE-PREV-QTY-TOTAL) * 100
+           ELSE
+               MOVE 0 TO TOTAL-AVG-PERCENT
+           END-IF.
+           WRITE PRTLINE FROM AVG-INC-DEC-PERCENT
+               AFTER ADVANCING 1 LINE.
 
        L4-HEADING.
            ADD 1 TO PAGE-CTR.
            MOVE PAGE-CTR TO TITLE-PAGE.
+           MOVE I-PIZZA-STORE-NO TO TITLE-STORE.
            WRITE PRTLINE FROM TITLE-LINE
                AFTER ADVANCING PAGE.
+           MOVE C-TOTAL-SALES-TOTAL TO SALES-TO-DATE-AMT.
+           WRITE PRTLINE FROM SALES-TO-DATE-LINE
+               AFTER ADVANCING 1 LINE.
            WRITE PRTLINE FROM COL-HEADING1
                AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM COL-HEADING2
                AFTER ADVANCING 1 LINE.
-           WRITE PRTLINE FROM SPACES.
+           WRITE PRTLINE FROM SPACES
+               AFTER ADVANCING 1 LINE.
+
+       L3-ADD-MOVER.
+           IF MV-COUNT >= 2000
+               DISPLAY 'MOVER TABLE FULL - ITEM ' I-PIZZA-ITEM-NO
+                   ' NOT CONSIDERED FOR MOVERS SUMMARY'
+           ELSE
+               ADD 1 TO MV-COUNT
+               MOVE I-PIZZA-STORE-NO TO MV-STORE-NO (MV-COUNT)
+               MOVE I-PIZZA-ITEM-NO TO MV-ITEM-NO (MV-COUNT)
+               MOVE D-ITEMDESC      TO MV-ITEM-DESC (MV-COUNT)
+               MOVE C-PERCENT-INC-DEC TO MV-PERCENT (MV-COUNT)
+               SET MV-IDX TO MV-COUNT
+               PERFORM L3-ADD-TO-STORE-LIST
+           END-IF.
+
+       L3-ADD-TO-STORE-LIST.
+           IF SL-COUNT = 0
+               ADD 1 TO SL-COUNT
+               MOVE MV-STORE-NO (MV-IDX) TO SL-ENTRY (SL-COUNT)
+           ELSE
+               IF SL-ENTRY (SL-COUNT) NOT = MV-STORE-NO (MV-IDX)
+                   IF SL-COUNT >= 50
+                       DISPLAY 'MOVER STORE LIST FULL - STORE '
+                           MV-STORE-NO (MV-IDX)
+                           ' NOT TRACKED SEPARATELY ON MOVERS PAGE'
+                   ELSE
+                       ADD 1 TO SL-COUNT
+                       MOVE MV-STORE-NO (MV-IDX) TO SL-ENTRY (SL-COUNT)
+                   END-IF
+               END-IF
+           END-IF.
+
+       L3-MOVERS-SUMMARY-PAGE.
+           IF MV-COUNT NOT = 0
+               SET SL-IDX TO 1
+               PERFORM L3-MOVERS-PAGE-FOR-STORE
+                   VARYING SL-IDX FROM 1 BY 1 UNTIL SL-IDX > SL-COUNT
+           END-IF.
+
+       L3-MOVERS-PAGE-FOR-STORE.
+           MOVE SL-ENTRY (SL-IDX) TO MV-CUR-STORE.
+           ADD 1 TO PAGE-CTR.
+           MOVE MV-CUR-STORE TO MOVERS-TITLE-STORE.
+           WRITE PRTLINE FROM MOVERS-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM MOVERS-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+           MOVE 'TOP 10 GAINERS' TO MOVERS-SECTION-TITLE.
+           WRITE PRTLINE FROM MOVERS-SECTION-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE 0 TO MV-RANK-CTR.
+           PERFORM L3-PRINT-ONE-GAINER 10 TIMES.
+           MOVE 'TOP 10 DECLINERS' TO MOVERS-SECTION-TITLE.
+           WRITE PRTLINE FROM MOVERS-SECTION-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE 0 TO MV-RANK-CTR.
+           PERFORM L3-PRINT-ONE-DECLINER 10 TIMES.
+
+       L3-PRINT-ONE-GAINER.
+           PERFORM L3-FIND-MAX-UNUSED.
+           IF MV-BEST-IDX > 0
+               ADD 1 TO MV-RANK-CTR
+               SET MV-IDX TO MV-BEST-IDX
+               MOVE MV-RANK-CTR          TO MV-RANK-OUT
+               MOVE MV-ITEM-NO (MV-IDX)  TO MV-ITEMNO-OUT
+               MOVE MV-ITEM-DESC (MV-IDX) TO MV-ITEMDESC-OUT
+               MOVE MV-PERCENT (MV-IDX)  TO MV-PERCENT-OUT
+               MOVE 'Y'                  TO MV-USED-HI (MV-IDX)
+               WRITE PRTLINE FROM MOVER-LINE
+                   AFTER ADVANCING 1 LINE.
+
+       L3-FIND-MAX-UNUSED.
+           MOVE 0 TO MV-BEST-IDX.
+           MOVE -999.99 TO MV-BEST-PERCENT.
+           PERFORM L3-SCAN-FOR-MAX
+               VARYING MV-IDX FROM 1 BY 1 UNTIL MV-IDX > MV-COUNT.
+
+       L3-SCAN-FOR-MAX.
+           IF MV-USED-HI (MV-IDX) = 'N'
+                   AND MV-STORE-NO (MV-IDX) = MV-CUR-STORE
+                   AND MV-PERCENT (MV-IDX) > MV-BEST-PERCENT
+               SET MV-BEST-IDX TO MV-IDX
+               MOVE MV-PERCENT (MV-IDX) TO MV-BEST-PERCENT.
+
+       L3-PRINT-ONE-DECLINER.
+           PERFORM L3-FIND-MIN-UNUSED.
+           IF MV-WORST-IDX > 0
+               ADD 1 TO MV-RANK-CTR
+               SET MV-IDX TO MV-WORST-IDX
+               MOVE MV-RANK-CTR          TO MV-RANK-OUT
+               MOVE MV-ITEM-NO (MV-IDX)  TO MV-ITEMNO-OUT
+               MOVE MV-ITEM-DESC (MV-IDX) TO MV-ITEMDESC-OUT
+               MOVE MV-PERCENT (MV-IDX)  TO MV-PERCENT-OUT
+               MOVE 'Y'                  TO MV-USED-LO (MV-IDX)
+               WRITE PRTLINE FROM MOVER-LINE
+                   AFTER ADVANCING 1 LINE.
+
+       L3-FIND-MIN-UNUSED.
+           MOVE 0 TO MV-WORST-IDX.
+           MOVE 999.99 TO MV-WORST-PERCENT.
+           PERFORM L3-SCAN-FOR-MIN
+               VARYING MV-IDX FROM 1 BY 1 UNTIL MV-IDX > MV-COUNT.
+
+       L3-SCAN-FOR-MIN.
+           IF MV-USED-LO (MV-IDX) = 'N'
+                   AND MV-STORE-NO (MV-IDX) = MV-CUR-STORE
+                   AND MV-PERCENT (MV-IDX) < MV-WORST-PERCENT
+               SET MV-WORST-IDX TO MV-IDX
+               MOVE MV-PERCENT (MV-IDX) TO MV-WORST-PERCENT.
+
+       L3-PRICE-EXCEPTION-PAGE.
+           IF PX-COUNT NOT = 0
+               ADD 1 TO PAGE-CTR
+               WRITE PRTLINE FROM PRICE-EXCEPT-TITLE
+                   AFTER ADVANCING PAGE
+               WRITE PRTLINE FROM PRICE-EXCEPT-HEADING
+                   AFTER ADVANCING 2 LINES
+               SET PX-IDX TO 1
+               PERFORM L3-PRINT-ONE-EXCEPTION
+                   VARYING PX-IDX FROM 1 BY 1 UNTIL PX-IDX > PX-COUNT
+           END-IF.
+
+       L3-PRINT-ONE-EXCEPTION.
+           MOVE PX-ITEM-NO (PX-IDX)         TO PX-ITEMNUMBER.
+           MOVE PX-ITEM-DESC (PX-IDX)       TO PX-ITEMDESC.
+           MOVE PX-PRIOR-PRICE-T (PX-IDX)   TO PX-PRIOR-PRICE.
+           MOVE PX-CURRENT-PRICE-T (PX-IDX) TO PX-CURRENT-PRICE.
+           WRITE PRTLINE FROM PRICE-EXCEPT-LINE
                AFTER ADVANCING 1 LINE.
-          
-           
-       end program CBLHKW01.
\ No newline at end of file
+
+       end program CBLHKW01.
